@@ -3,16 +3,73 @@
       * Date: 23/01/2024
       * Purpose: ENTENDER VARIAVEIS
       * Tectonics: cobc
+      * Modification History:
+      *   09/08/2026 - LO - Cadastro passa a ser gravado/lido do
+      *                     arquivo indexado CADASTRO (chave
+      *                     WS-TELEFONE), em vez de se perder ao
+      *                     final do programa.
+      *   09/08/2026 - LO - Inclusao da data de vencimento da parcela
+      *                     em aberto (WS-DATA-VENCTO), usada pelo
+      *                     relatorio de atraso.
+      *   09/08/2026 - LO - Validacao com reapresentacao do prompt para
+      *                     telefone (9 digitos numericos) e para valor
+      *                     e quantidade de parcelas (numericos), antes
+      *                     de seguir para os COMPUTE.
+      *   09/08/2026 - LO - Calculo de juros de atraso: parcela com
+      *                     vencimento passado recebe a taxa mensal da
+      *                     loja (WS-TAXA-JUROS-MES) sobre o saldo
+      *                     devedor, proporcional aos meses de atraso.
+      *   09/08/2026 - LO - Validacao de WS-PARC-PGS (numerico) junto
+      *                     com valor/qtd de parcela. Para cliente ja
+      *                     cadastrado, parcelas pagas deixam de vir do
+      *                     que o operador digitar e passam a ser
+      *                     recontadas do razao de pagamentos (PAGTOS),
+      *                     para nao desfazer o historico do razao.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VARIAVEIS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADASTRO ASSIGN TO "CADASTRO"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS WS-TELEFONE-MESTRE
+               FILE STATUS IS WS-FS-CADASTRO.
+
+           SELECT PAGTOS ASSIGN TO "PAGTOS"
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS IS WS-FS-PAGTOS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CADASTRO.
+           COPY "copybooks/ClienteReg.cpy".
+
+       FD  PAGTOS.
+           COPY "copybooks/PagamentoReg.cpy".
+
        WORKING-STORAGE SECTION.
        77 WS-AUX-NOME    PIC X(10).
        77 WS-AUX-DIVIDA  PIC X(13).
        77 WS-AUX-TOTAL   PIC 9(08)V99.
        77 WS-ED-TOTAL    PIC $$,$$$,$$9.99.
+       77 WS-FS-CADASTRO PIC XX.
+       77 WS-FS-PAGTOS   PIC XX.
+       77 WS-QTD-PAGTOS  PIC 9(05) VALUE 0.
+       77 WS-SW-ENCONTROU PIC X VALUE "N".
+           88 WS-CLIENTE-ENCONTRADO     VALUE "S".
+           88 WS-CLIENTE-NAO-ENCONTRADO VALUE "N".
+       77 WS-SW-TEL-OK    PIC X VALUE "N".
+           88 WS-TELEFONE-VALIDO VALUE "S".
+       77 WS-SW-DIV-OK    PIC X VALUE "N".
+           88 WS-DIVIDA-VALIDA   VALUE "S".
+       77 WS-DATA-SISTEMA  PIC 9(08).
+       77 WS-DIAS-ATRASO   PIC S9(05).
+       77 WS-MESES-ATRASO  PIC 9(03).
+       77 WS-TAXA-JUROS-MES PIC 9(01)V99 VALUE 2.50.
+       77 WS-ED-JUROS      PIC $$,$$$,$$9.99.
        01 WS-REG.
            03 WS-NOME.
                05 WS-PRIM-NOME PIC X(05).
@@ -22,6 +79,8 @@
                05 WS-VLR-PARC PIC 9(05)V99.
                05 WS-QTD-PARC PIC 9(03).
                05 WS-PARC-PGS PIC 9(03).
+           03 WS-DATA-VENCTO PIC 9(08).
+           03 WS-JUROS       PIC 9(07)V99.
            03 WS-STS-DIVIDA   PIC X.
                88 WS-PG       VALUE "S".
                88 WS-N-PG     VALUE "N".
@@ -29,17 +88,44 @@
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-            DISPLAY "INFORME O NOME DO CLIENTE: "
-            ACCEPT WS-AUX-NOME.
+            PERFORM ABRIR-CADASTRO.
 
-            DISPLAY "INFORME O VALOR PARC. + QTD PARC. + QTD PAG"
-            ACCEPT WS-AUX-DIVIDA.
+            PERFORM SOLICITAR-TELEFONE UNTIL WS-TELEFONE-VALIDO.
 
-            DISPLAY "INFORME O TELEFONE DO CLIENTE: "
-            ACCEPT WS-TELEFONE.
+            PERFORM LOCALIZAR-CLIENTE.
 
-            MOVE WS-AUX-NOME   TO WS-NOME
-            MOVE WS-AUX-DIVIDA TO WS-DIVIDA
+            IF WS-CLIENTE-ENCONTRADO THEN
+                DISPLAY "CLIENTE JA CADASTRADO - DADOS ATUAIS:"
+                DISPLAY "PRIMEIRO NOME: " WS-PRIM-NOME
+                DISPLAY "ULTIMO NOME: "   WS-ULTM-NOME
+                DISPLAY "INFORME O VALOR PARC. + QTD PARC. + QTD PAG "
+                        "PARA ATUALIZAR: "
+            ELSE
+                DISPLAY "INFORME O NOME DO CLIENTE: "
+                ACCEPT WS-AUX-NOME
+                MOVE WS-AUX-NOME TO WS-NOME
+                DISPLAY "INFORME O VALOR PARC. + QTD PARC. + QTD PAG "
+                        "(QTD PAG E IGNORADA - CLIENTE NOVO SEMPRE "
+                        "COMECA COM 0 PARCELAS PAGAS)"
+            END-IF
+
+            PERFORM SOLICITAR-DIVIDA UNTIL WS-DIVIDA-VALIDA.
+
+            IF WS-CLIENTE-ENCONTRADO THEN
+                PERFORM CONTAR-PAGAMENTOS
+                MOVE WS-QTD-PAGTOS TO WS-PARC-PGS
+                DISPLAY "PARCELAS PAGAS RECONTADAS PELO RAZAO DE "
+                        "PAGAMENTOS: " WS-PARC-PGS
+            ELSE
+                MOVE ZERO TO WS-PARC-PGS
+                DISPLAY "CLIENTE NOVO - PARCELAS PAGAS INICIAM EM 0. "
+                        "USE PAGAMENTO PARA REGISTRAR PAGAMENTOS "
+                        "JA FEITOS (MANTEM O RAZAO COMO FONTE UNICA)."
+            END-IF.
+
+            DISPLAY "INFORME O VENCIMENTO DA PARCELA EM ABERTO "
+                    "(AAAAMMDD): "
+            ACCEPT WS-DATA-VENCTO.
 
             DISPLAY "PRIMEIRO NOME: "       WS-PRIM-NOME
             DISPLAY "ULTIMO NOME: "         WS-ULTM-NOME
@@ -64,6 +150,8 @@
             MOVE WS-AUX-TOTAL       TO WS-ED-TOTAL
             DISPLAY "FALTA PAGAR: " WS-ED-TOTAL
 
+            PERFORM APLICAR-JUROS-ATRASO.
+
             IF WS-AUX-TOTAL NOT EQUAL ZEROS THEN
                 MOVE "N"       TO WS-STS-DIVIDA
             ELSE
@@ -76,4 +164,117 @@
                 DISPLAY "DIVIDA NAO PAGA"
             END-IF
 
+            PERFORM GRAVAR-CLIENTE.
+            PERFORM FECHAR-CADASTRO.
+
             GOBACK.
+
+       APLICAR-JUROS-ATRASO.
+            MOVE ZERO TO WS-JUROS
+            ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+            IF WS-DATA-VENCTO = ZEROS THEN
+                MOVE ZERO TO WS-DIAS-ATRASO
+            ELSE
+                COMPUTE WS-DIAS-ATRASO =
+                        FUNCTION INTEGER-OF-DATE(WS-DATA-SISTEMA)
+                      - FUNCTION INTEGER-OF-DATE(WS-DATA-VENCTO)
+            END-IF
+
+            IF WS-DIAS-ATRASO > 0 THEN
+                COMPUTE WS-MESES-ATRASO = (WS-DIAS-ATRASO + 29) / 30
+                COMPUTE WS-JUROS ROUNDED =
+                        WS-AUX-TOTAL * (WS-TAXA-JUROS-MES / 100)
+                      * WS-MESES-ATRASO
+                ADD WS-JUROS TO WS-AUX-TOTAL
+                MOVE WS-AUX-TOTAL TO WS-ED-TOTAL
+                MOVE WS-JUROS     TO WS-ED-JUROS
+                DISPLAY "PARCELA EM ATRASO HA " WS-MESES-ATRASO
+                        " MES(ES)"
+                DISPLAY "JUROS DE ATRASO: " WS-ED-JUROS
+                DISPLAY "FALTA PAGAR COM JUROS: " WS-ED-TOTAL
+            END-IF.
+
+       SOLICITAR-TELEFONE.
+            DISPLAY "INFORME O TELEFONE DO CLIENTE (9 DIGITOS): "
+            ACCEPT WS-TELEFONE
+            IF WS-TELEFONE NUMERIC THEN
+                SET WS-TELEFONE-VALIDO TO TRUE
+            ELSE
+                DISPLAY "TELEFONE INVALIDO - USE 9 DIGITOS NUMERICOS"
+            END-IF.
+
+       SOLICITAR-DIVIDA.
+            DISPLAY "INFORME O VALOR PARC. + QTD PARC. + QTD PAG"
+            ACCEPT WS-AUX-DIVIDA
+            MOVE WS-AUX-DIVIDA TO WS-DIVIDA
+            IF WS-VLR-PARC NUMERIC AND WS-QTD-PARC NUMERIC
+                  AND WS-PARC-PGS NUMERIC THEN
+                SET WS-DIVIDA-VALIDA TO TRUE
+            ELSE
+                DISPLAY "VALOR/QUANTIDADE/PARCELAS PAGAS INVALIDOS - "
+                        "DIGITE NOVAMENTE"
+            END-IF.
+
+       CONTAR-PAGAMENTOS.
+            MOVE ZERO TO WS-QTD-PAGTOS
+            OPEN INPUT PAGTOS
+            IF WS-FS-PAGTOS = "00" THEN
+                PERFORM LER-PROXIMO-PAGTO
+                PERFORM SOMAR-PAGTO-CLIENTE UNTIL WS-FS-PAGTOS = "10"
+                CLOSE PAGTOS
+            END-IF.
+
+       LER-PROXIMO-PAGTO.
+            READ PAGTOS
+                AT END
+                    MOVE "10" TO WS-FS-PAGTOS
+            END-READ.
+
+       SOMAR-PAGTO-CLIENTE.
+            IF WS-PGTO-TELEFONE = WS-TELEFONE THEN
+                ADD 1 TO WS-QTD-PAGTOS
+            END-IF
+            PERFORM LER-PROXIMO-PAGTO.
+
+       ABRIR-CADASTRO.
+            OPEN I-O CADASTRO.
+            IF WS-FS-CADASTRO = "35" THEN
+                OPEN OUTPUT CADASTRO
+                CLOSE CADASTRO
+                OPEN I-O CADASTRO
+            END-IF.
+
+       LOCALIZAR-CLIENTE.
+            MOVE WS-TELEFONE TO WS-TELEFONE-MESTRE
+            READ CADASTRO
+                INVALID KEY
+                    SET WS-CLIENTE-NAO-ENCONTRADO TO TRUE
+                NOT INVALID KEY
+                    SET WS-CLIENTE-ENCONTRADO TO TRUE
+                    MOVE WS-PRIM-NOME-MESTRE TO WS-PRIM-NOME
+                    MOVE WS-ULTM-NOME-MESTRE TO WS-ULTM-NOME
+                    MOVE WS-VLR-PARC-MESTRE  TO WS-VLR-PARC
+                    MOVE WS-QTD-PARC-MESTRE  TO WS-QTD-PARC
+                    MOVE WS-PARC-PGS-MESTRE  TO WS-PARC-PGS
+                    MOVE WS-DATA-VENCTO-MESTRE TO WS-DATA-VENCTO
+                    MOVE WS-JUROS-MESTRE     TO WS-JUROS
+            END-READ.
+
+       GRAVAR-CLIENTE.
+            MOVE WS-TELEFONE   TO WS-TELEFONE-MESTRE
+            MOVE WS-PRIM-NOME  TO WS-PRIM-NOME-MESTRE
+            MOVE WS-ULTM-NOME  TO WS-ULTM-NOME-MESTRE
+            MOVE WS-VLR-PARC   TO WS-VLR-PARC-MESTRE
+            MOVE WS-QTD-PARC   TO WS-QTD-PARC-MESTRE
+            MOVE WS-PARC-PGS   TO WS-PARC-PGS-MESTRE
+            MOVE WS-DATA-VENCTO TO WS-DATA-VENCTO-MESTRE
+            MOVE WS-JUROS      TO WS-JUROS-MESTRE
+            MOVE WS-STS-DIVIDA TO WS-STS-DIVIDA-MESTRE
+            IF WS-CLIENTE-ENCONTRADO THEN
+                REWRITE WS-REG-MESTRE
+            ELSE
+                WRITE WS-REG-MESTRE
+            END-IF.
+
+       FECHAR-CADASTRO.
+            CLOSE CADASTRO.
