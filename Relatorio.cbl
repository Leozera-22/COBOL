@@ -0,0 +1,122 @@
+      ******************************************************************
+      * Author: LEONARDO OLIVEIRA
+      * Date: 09/08/2026
+      * Purpose: RELATORIO DE ATRASO (AGING) DA CARTEIRA DE CLIENTES
+      * Tectonics: cobc
+      * Modification History:
+      *   09/08/2026 - LO - Criacao.
+      *   09/08/2026 - LO - Faixa "61 A 90 DIAS" separada da faixa
+      *                     final, que antes rotulava de "90 DIAS OU
+      *                     MAIS" qualquer atraso acima de 60 dias.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADASTRO ASSIGN TO "CADASTRO"
+               ORGANIZATION INDEXED
+               ACCESS MODE SEQUENTIAL
+               RECORD KEY IS WS-TELEFONE-MESTRE
+               FILE STATUS IS WS-FS-CADASTRO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADASTRO.
+           COPY "copybooks/ClienteReg.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-CADASTRO   PIC XX.
+       77 WS-SW-FIM        PIC X VALUE "N".
+           88 WS-FIM-CADASTRO VALUE "S".
+       77 WS-SW-ABERTO     PIC X VALUE "N".
+           88 WS-CADASTRO-ABERTO VALUE "S".
+       77 WS-DATA-SISTEMA  PIC 9(08).
+       77 WS-DIAS-ATRASO   PIC S9(05).
+       77 WS-FAIXA         PIC X(16).
+       77 WS-QTD-ATUAL     PIC 9(05) VALUE 0.
+       77 WS-QTD-30        PIC 9(05) VALUE 0.
+       77 WS-QTD-60        PIC 9(05) VALUE 0.
+       77 WS-QTD-90        PIC 9(05) VALUE 0.
+       77 WS-QTD-90-MAIS   PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM ABRIR-CADASTRO.
+            ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+
+            DISPLAY "=========================================="
+            DISPLAY " RELATORIO DE ATRASO - CARTEIRA DE CLIENTES"
+            DISPLAY "=========================================="
+
+            PERFORM LER-PROXIMO-CLIENTE.
+            PERFORM PROCESSAR-CLIENTE UNTIL WS-FIM-CADASTRO.
+
+            PERFORM EXIBIR-TOTAIS.
+            PERFORM FECHAR-CADASTRO.
+            GOBACK.
+
+       ABRIR-CADASTRO.
+            OPEN INPUT CADASTRO.
+            IF WS-FS-CADASTRO = "00" THEN
+                SET WS-CADASTRO-ABERTO TO TRUE
+            ELSE
+                DISPLAY "CADASTRO INEXISTENTE OU VAZIO - "
+                        "NADA A RELATAR"
+                SET WS-FIM-CADASTRO TO TRUE
+            END-IF.
+
+       LER-PROXIMO-CLIENTE.
+            IF NOT WS-FIM-CADASTRO THEN
+                READ CADASTRO NEXT RECORD
+                    AT END
+                        SET WS-FIM-CADASTRO TO TRUE
+                END-READ
+            END-IF.
+
+       PROCESSAR-CLIENTE.
+            IF WS-DATA-VENCTO-MESTRE = ZEROS THEN
+                MOVE ZERO TO WS-DIAS-ATRASO
+            ELSE
+                COMPUTE WS-DIAS-ATRASO =
+                        FUNCTION INTEGER-OF-DATE(WS-DATA-SISTEMA)
+                      - FUNCTION INTEGER-OF-DATE(WS-DATA-VENCTO-MESTRE)
+            END-IF
+
+            EVALUATE TRUE
+                WHEN WS-DIAS-ATRASO <= 0
+                    MOVE "EM DIA"           TO WS-FAIXA
+                    ADD 1 TO WS-QTD-ATUAL
+                WHEN WS-DIAS-ATRASO <= 30
+                    MOVE "ATE 30 DIAS"      TO WS-FAIXA
+                    ADD 1 TO WS-QTD-30
+                WHEN WS-DIAS-ATRASO <= 60
+                    MOVE "31 A 60 DIAS"     TO WS-FAIXA
+                    ADD 1 TO WS-QTD-60
+                WHEN WS-DIAS-ATRASO <= 90
+                    MOVE "61 A 90 DIAS"     TO WS-FAIXA
+                    ADD 1 TO WS-QTD-90
+                WHEN OTHER
+                    MOVE "90 DIAS OU MAIS"  TO WS-FAIXA
+                    ADD 1 TO WS-QTD-90-MAIS
+            END-EVALUATE
+
+            DISPLAY WS-TELEFONE-MESTRE  " "
+                    WS-PRIM-NOME-MESTRE " "
+                    WS-ULTM-NOME-MESTRE " - "
+                    WS-FAIXA " (" WS-DIAS-ATRASO " DIAS)"
+
+            PERFORM LER-PROXIMO-CLIENTE.
+
+       EXIBIR-TOTAIS.
+            DISPLAY "--------------------------------------------"
+            DISPLAY "EM DIA ..........: " WS-QTD-ATUAL
+            DISPLAY "ATE 30 DIAS .....: " WS-QTD-30
+            DISPLAY "31 A 60 DIAS ....: " WS-QTD-60
+            DISPLAY "61 A 90 DIAS ....: " WS-QTD-90
+            DISPLAY "90 DIAS OU MAIS .: " WS-QTD-90-MAIS.
+
+       FECHAR-CADASTRO.
+            IF WS-CADASTRO-ABERTO THEN
+                CLOSE CADASTRO
+            END-IF.
