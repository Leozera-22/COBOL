@@ -0,0 +1,35 @@
+//BATCHDIV JOB (COBRANCA),'FECHAMENTO NOTURNO',
+//         CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB:   BATCHDIV                                              *
+//* DESC:  FECHAMENTO NOTURNO DA CARTEIRA DE COBRANCA - RECALCULA*
+//*        SALDOS/JUROS DE TODOS OS CLIENTES DO CADASTRO E EMITE *
+//*        UM EXTRATO POR CLIENTE NO RELATORIO DE SAIDA.         *
+//*        PARM=RESTART REINICIA A PARTIR DO ULTIMO TELEFONE     *
+//*        GRAVADO EM CKPTDIV, CASO O JOB TENHA ABENDADO.        *
+//*        CKPTDIV E UM LOG DE CHECKPOINTS (GRAVACAO POR EXTEND,-*
+//*        UM REGISTRO A CADA PONTO DE CONTROLE, NUNCA SUBSTITUI-*
+//*        DO) - O REINICIO LE O ARQUIVO INTEIRO E USA O ULTIMO  *
+//*        REGISTRO GRAVADO. DISP=MOD FAZ O PROPRIO STEP CRIAR O *
+//*        DATASET NA 1A EXECUCAO (OU APOS SER EXCLUIDO), A      *
+//*        EXEMPLO DO QUE O PROGRAMA JA FAZ PARA O CADASTRO      *
+//*        (REABERTURA APOS STATUS "35").                        *
+//* HIST:  09/08/2026 LO CRIACAO                                 *
+//*        09/08/2026 LO INCLUSAO DO PARM DE REINICIO (RESTART)  *
+//*        09/08/2026 LO CKPTDIV PASSA A DISP=MOD COM ALOCACAO   *
+//*                   PROPRIA, PARA NAO ABENDAR NA 1A EXECUCAO   *
+//*        09/08/2026 LO CKPTDIV TRATADO COMO LOG DE CHECKPOINTS *
+//*                   (GRAVACAO POR EXTEND); REINICIO PASSA A LER*
+//*                   ATE O FIM E USAR O ULTIMO REGISTRO GRAVADO *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=BATCHDIV
+//STEPLIB  DD DSN=COBRANCA.LOAD.LIB,DISP=SHR
+//CADASTRO DD DSN=COBRANCA.CADASTRO.MESTRE,DISP=SHR
+//CKPTDIV  DD DSN=COBRANCA.BATCHDIV.CKPT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=14,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSOUT01 DD SYSOUT=*
+//*
+//* PARA REINICIAR APOS UMA FALHA, RESUBMETER O STEP010 COM:
+//*   //STEP010 EXEC PGM=BATCHDIV,PARM='RESTART'
