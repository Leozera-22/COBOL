@@ -0,0 +1,28 @@
+      ******************************************************************
+      * Copybook: ClienteReg
+      * Purpose:  Layout do registro mestre de clientes/divida, usado
+      *           pelo arquivo indexado CADASTRO (chave
+      *           WS-TELEFONE-MESTRE).
+      * Modification History:
+      *   09/08/2026 - LO - Criacao, a partir do grupo WS-REG de
+      *                     VARIAVEIS.
+      *   09/08/2026 - LO - Inclusao de WS-DATA-VENCTO-MESTRE (data de
+      *                     vencimento da parcela em aberto), usada pelo
+      *                     relatorio de atraso.
+      *   09/08/2026 - LO - Inclusao de WS-JUROS-MESTRE (juros de atraso
+      *                     aplicados na ultima apuracao).
+      ******************************************************************
+       01 WS-REG-MESTRE.
+           03 WS-TELEFONE-MESTRE        PIC X(09).
+           03 WS-NOME-MESTRE.
+               05 WS-PRIM-NOME-MESTRE   PIC X(05).
+               05 WS-ULTM-NOME-MESTRE   PIC X(05).
+           03 WS-DIVIDA-MESTRE.
+               05 WS-VLR-PARC-MESTRE    PIC 9(05)V99.
+               05 WS-QTD-PARC-MESTRE    PIC 9(03).
+               05 WS-PARC-PGS-MESTRE    PIC 9(03).
+           03 WS-DATA-VENCTO-MESTRE     PIC 9(08).
+           03 WS-JUROS-MESTRE           PIC 9(07)V99.
+           03 WS-STS-DIVIDA-MESTRE      PIC X.
+               88 WS-PG-MESTRE          VALUE "S".
+               88 WS-N-PG-MESTRE        VALUE "N".
