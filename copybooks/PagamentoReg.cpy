@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: PagamentoReg
+      * Purpose:  Layout do lancamento do razao de pagamentos (arquivo
+      *           PAGTOS), um registro por parcela paga. WS-PARC-PGS do
+      *           cadastro mestre passa a ser derivado da contagem de
+      *           lancamentos deste arquivo para o telefone do cliente.
+      * Modification History:
+      *   09/08/2026 - LO - Criacao.
+      ******************************************************************
+       01 WS-REG-PGTO.
+           03 WS-PGTO-TELEFONE     PIC X(09).
+           03 WS-PGTO-SEQ          PIC 9(05).
+           03 WS-PGTO-DATA         PIC 9(08).
+           03 WS-PGTO-VALOR        PIC 9(07)V99.
+           03 WS-PGTO-OPERADOR     PIC X(10).
