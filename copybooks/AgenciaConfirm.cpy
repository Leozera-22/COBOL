@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: AgenciaConfirm
+      * Purpose:  Layout de retorno de confirmacoes de pagamento vindo
+      *           da agencia de cobranca terceirizada (arq. CONFIRMA).
+      * Modification History:
+      *   09/08/2026 - LO - Criacao.
+      *   09/08/2026 - LO - Separado de AgenciaReg.cpy: cada FD passa a
+      *                     conter so o registro que de fato le/grava,
+      *                     em vez das duas 01 do intercambio juntas.
+      ******************************************************************
+       01 WS-REG-AGC-CONFIRM.
+           03 WS-CNF-TELEFONE      PIC X(09).
+           03 WS-CNF-DATA-PGTO     PIC 9(08).
+           03 WS-CNF-VALOR-PGTO    PIC 9(07)V99.
