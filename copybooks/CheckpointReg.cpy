@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: CheckpointReg
+      * Purpose:  Registro de checkpoint do fechamento noturno
+      *           (BATCHDIV) - guarda o ultimo telefone processado com
+      *           sucesso, para permitir reinicio apos uma falha no
+      *           meio da carteira.
+      * Modification History:
+      *   09/08/2026 - LO - Criacao.
+      *   09/08/2026 - LO - WS-CKPT-CONTADOR ajustado para 9(05), do
+      *                     mesmo tamanho de WS-QTD-PROCESSADOS em
+      *                     BATCHDIV, para o reinicio nao truncar o
+      *                     contador retomado.
+      ******************************************************************
+       01 WS-REG-CKPT.
+           03 WS-CKPT-TELEFONE     PIC X(09).
+           03 WS-CKPT-CONTADOR     PIC 9(05).
