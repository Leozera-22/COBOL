@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: AgenciaEnvio
+      * Purpose:  Layout de remessa de contas em atraso para a agencia
+      *           de cobranca terceirizada (arquivo AGENCIA).
+      * Modification History:
+      *   09/08/2026 - LO - Criacao.
+      *   09/08/2026 - LO - Separado de AgenciaReg.cpy: cada FD passa a
+      *                     conter so o registro que de fato le/grava,
+      *                     em vez das duas 01 do intercambio juntas.
+      ******************************************************************
+       01 WS-REG-AGC-ENVIO.
+           03 WS-AGC-TELEFONE      PIC X(09).
+           03 WS-AGC-PRIM-NOME     PIC X(05).
+           03 WS-AGC-ULTM-NOME     PIC X(05).
+           03 WS-AGC-VLR-DEVIDO    PIC 9(08)V99.
+           03 WS-AGC-DATA-VENCTO   PIC 9(08).
