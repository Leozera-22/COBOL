@@ -0,0 +1,165 @@
+      ******************************************************************
+      * Author: LEONARDO OLIVEIRA
+      * Date: 09/08/2026
+      * Purpose: LE O RETORNO DE CONFIRMACOES DE PAGAMENTO DA AGENCIA
+      *          DE COBRANCA (ARQUIVO CONFIRMA) E LANCA CADA PAGAMENTO
+      *          NO RAZAO (PAGTOS), ATUALIZANDO O CADASTRO MESTRE
+      * Tectonics: cobc
+      * Modification History:
+      *   09/08/2026 - LO - Criacao.
+      *   09/08/2026 - LO - FD CONFIRMA passa a copiar so o layout de
+      *                     confirmacao (AgenciaConfirm.cpy), em vez do
+      *                     copybook combinado que tambem trazia o
+      *                     registro de remessa (maior que o registro
+      *                     real da CONFIRMA).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMPAGENC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADASTRO ASSIGN TO "CADASTRO"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS WS-TELEFONE-MESTRE
+               FILE STATUS IS WS-FS-CADASTRO.
+
+           SELECT PAGTOS ASSIGN TO "PAGTOS"
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS IS WS-FS-PAGTOS.
+
+           SELECT CONFIRMA ASSIGN TO "CONFIRMA"
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS IS WS-FS-CONFIRMA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADASTRO.
+           COPY "copybooks/ClienteReg.cpy".
+
+       FD  PAGTOS.
+           COPY "copybooks/PagamentoReg.cpy".
+
+       FD  CONFIRMA.
+           COPY "copybooks/AgenciaConfirm.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-CADASTRO    PIC XX.
+       77 WS-FS-PAGTOS      PIC XX.
+       77 WS-FS-CONFIRMA    PIC XX.
+       77 WS-SW-FIM         PIC X VALUE "N".
+           88 WS-FIM-CONFIRMA  VALUE "S".
+       77 WS-SW-ENCONTROU   PIC X VALUE "N".
+           88 WS-CLIENTE-ENCONTRADO     VALUE "S".
+           88 WS-CLIENTE-NAO-ENCONTRADO VALUE "N".
+       77 WS-QTD-PAGTOS     PIC 9(05) VALUE 0.
+       77 WS-QTD-POSTADOS   PIC 9(05) VALUE 0.
+       77 WS-QTD-REJEITADOS PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM ABRIR-ARQUIVOS.
+
+            PERFORM LER-PROXIMA-CONFIRMACAO.
+            PERFORM PROCESSAR-CONFIRMACAO UNTIL WS-FIM-CONFIRMA.
+
+            DISPLAY "CONFIRMACOES POSTADAS: "  WS-QTD-POSTADOS
+            DISPLAY "CONFIRMACOES REJEITADAS: " WS-QTD-REJEITADOS
+
+            PERFORM FECHAR-ARQUIVOS.
+            GOBACK.
+
+       ABRIR-ARQUIVOS.
+            OPEN I-O CADASTRO.
+            IF WS-FS-CADASTRO = "35" THEN
+                OPEN OUTPUT CADASTRO
+                CLOSE CADASTRO
+                OPEN I-O CADASTRO
+            END-IF
+            OPEN INPUT CONFIRMA.
+            IF WS-FS-CONFIRMA NOT = "00" THEN
+                DISPLAY "ARQUIVO CONFIRMA INEXISTENTE OU VAZIO"
+                SET WS-FIM-CONFIRMA TO TRUE
+            END-IF.
+
+       LER-PROXIMA-CONFIRMACAO.
+            IF NOT WS-FIM-CONFIRMA THEN
+                READ CONFIRMA
+                    AT END
+                        SET WS-FIM-CONFIRMA TO TRUE
+                END-READ
+            END-IF.
+
+       PROCESSAR-CONFIRMACAO.
+            MOVE WS-CNF-TELEFONE TO WS-TELEFONE-MESTRE
+            READ CADASTRO
+                INVALID KEY
+                    SET WS-CLIENTE-NAO-ENCONTRADO TO TRUE
+                NOT INVALID KEY
+                    SET WS-CLIENTE-ENCONTRADO TO TRUE
+            END-READ
+
+            IF WS-CLIENTE-ENCONTRADO THEN
+                PERFORM CONTAR-PAGAMENTOS
+                PERFORM GRAVAR-PAGAMENTO
+                PERFORM ATUALIZAR-CADASTRO
+                ADD 1 TO WS-QTD-POSTADOS
+            ELSE
+                DISPLAY "TELEFONE NAO ENCONTRADO NO CADASTRO: "
+                        WS-CNF-TELEFONE
+                ADD 1 TO WS-QTD-REJEITADOS
+            END-IF
+
+            PERFORM LER-PROXIMA-CONFIRMACAO.
+
+       CONTAR-PAGAMENTOS.
+            MOVE ZERO TO WS-QTD-PAGTOS
+            OPEN INPUT PAGTOS
+            IF WS-FS-PAGTOS = "00" THEN
+                PERFORM LER-PROXIMO-PAGTO
+                PERFORM SOMAR-PAGTO-CLIENTE UNTIL WS-FS-PAGTOS = "10"
+                CLOSE PAGTOS
+            END-IF.
+
+       LER-PROXIMO-PAGTO.
+            READ PAGTOS
+                AT END
+                    MOVE "10" TO WS-FS-PAGTOS
+            END-READ.
+
+       SOMAR-PAGTO-CLIENTE.
+            IF WS-PGTO-TELEFONE = WS-CNF-TELEFONE THEN
+                ADD 1 TO WS-QTD-PAGTOS
+            END-IF
+            PERFORM LER-PROXIMO-PAGTO.
+
+       GRAVAR-PAGAMENTO.
+            OPEN EXTEND PAGTOS.
+            IF WS-FS-PAGTOS = "35" THEN
+                OPEN OUTPUT PAGTOS
+                CLOSE PAGTOS
+                OPEN EXTEND PAGTOS
+            END-IF
+            MOVE WS-CNF-TELEFONE    TO WS-PGTO-TELEFONE
+            ADD 1 WS-QTD-PAGTOS     GIVING WS-PGTO-SEQ
+            MOVE WS-CNF-DATA-PGTO   TO WS-PGTO-DATA
+            MOVE WS-CNF-VALOR-PGTO  TO WS-PGTO-VALOR
+            MOVE "AGENCIA"          TO WS-PGTO-OPERADOR
+            WRITE WS-REG-PGTO
+            CLOSE PAGTOS.
+
+       ATUALIZAR-CADASTRO.
+            ADD 1 TO WS-QTD-PAGTOS
+            MOVE WS-QTD-PAGTOS TO WS-PARC-PGS-MESTRE
+            IF WS-PARC-PGS-MESTRE >= WS-QTD-PARC-MESTRE THEN
+                SET WS-PG-MESTRE TO TRUE
+            ELSE
+                SET WS-N-PG-MESTRE TO TRUE
+            END-IF
+            REWRITE WS-REG-MESTRE.
+
+       FECHAR-ARQUIVOS.
+            CLOSE CADASTRO.
+            CLOSE CONFIRMA.
