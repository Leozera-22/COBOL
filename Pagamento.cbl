@@ -0,0 +1,156 @@
+      ******************************************************************
+      * Author: LEONARDO OLIVEIRA
+      * Date: 09/08/2026
+      * Purpose: REGISTRAR PAGAMENTO DE PARCELA NO RAZAO DE PAGAMENTOS
+      * Tectonics: cobc
+      * Modification History:
+      *   09/08/2026 - LO - Criacao.
+      *   09/08/2026 - LO - Validacao com reapresentacao do prompt para
+      *                     o valor pago (numerico), antes de gravar no
+      *                     razao e atualizar o cadastro.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAGAMENTO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADASTRO ASSIGN TO "CADASTRO"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS WS-TELEFONE-MESTRE
+               FILE STATUS IS WS-FS-CADASTRO.
+
+           SELECT PAGTOS ASSIGN TO "PAGTOS"
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS IS WS-FS-PAGTOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADASTRO.
+           COPY "copybooks/ClienteReg.cpy".
+
+       FD  PAGTOS.
+           COPY "copybooks/PagamentoReg.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-CADASTRO    PIC XX.
+       77 WS-FS-PAGTOS      PIC XX.
+       77 WS-TELEFONE       PIC X(09).
+       77 WS-OPERADOR       PIC X(10).
+       77 WS-VALOR-PAGO     PIC 9(07)V99.
+       77 WS-ED-VALOR       PIC $$,$$$,$$9.99.
+       77 WS-QTD-PAGTOS     PIC 9(05) VALUE 0.
+       77 WS-SW-ENCONTROU   PIC X VALUE "N".
+           88 WS-CLIENTE-ENCONTRADO     VALUE "S".
+           88 WS-CLIENTE-NAO-ENCONTRADO VALUE "N".
+       77 WS-SW-VALOR-OK    PIC X VALUE "N".
+           88 WS-VALOR-VALIDO VALUE "S".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM ABRIR-CADASTRO.
+
+            DISPLAY "INFORME O TELEFONE DO CLIENTE: "
+            ACCEPT WS-TELEFONE.
+
+            PERFORM LOCALIZAR-CLIENTE.
+
+            IF WS-CLIENTE-ENCONTRADO THEN
+                PERFORM CONTAR-PAGAMENTOS
+                DISPLAY "CLIENTE: " WS-PRIM-NOME-MESTRE " "
+                        WS-ULTM-NOME-MESTRE
+                DISPLAY "PARCELAS: " WS-QTD-PARC-MESTRE
+                        " - PAGAS ATE AGORA: " WS-QTD-PAGTOS
+
+                DISPLAY "INFORME O OPERADOR: "
+                ACCEPT WS-OPERADOR
+                PERFORM SOLICITAR-VALOR UNTIL WS-VALOR-VALIDO
+
+                PERFORM GRAVAR-PAGAMENTO
+                PERFORM ATUALIZAR-CADASTRO
+
+                MOVE WS-VALOR-PAGO TO WS-ED-VALOR
+                DISPLAY "PAGAMENTO DE " WS-ED-VALOR
+                        " REGISTRADO COM SUCESSO"
+            ELSE
+                DISPLAY "CLIENTE NAO ENCONTRADO NO CADASTRO"
+            END-IF
+
+            PERFORM FECHAR-ARQUIVOS.
+            GOBACK.
+
+       ABRIR-CADASTRO.
+            OPEN I-O CADASTRO.
+            IF WS-FS-CADASTRO = "35" THEN
+                OPEN OUTPUT CADASTRO
+                CLOSE CADASTRO
+                OPEN I-O CADASTRO
+            END-IF.
+
+       LOCALIZAR-CLIENTE.
+            MOVE WS-TELEFONE TO WS-TELEFONE-MESTRE
+            READ CADASTRO
+                INVALID KEY
+                    SET WS-CLIENTE-NAO-ENCONTRADO TO TRUE
+                NOT INVALID KEY
+                    SET WS-CLIENTE-ENCONTRADO TO TRUE
+            END-READ.
+
+       SOLICITAR-VALOR.
+            DISPLAY "INFORME O VALOR PAGO: "
+            ACCEPT WS-VALOR-PAGO
+            IF WS-VALOR-PAGO NUMERIC THEN
+                SET WS-VALOR-VALIDO TO TRUE
+            ELSE
+                DISPLAY "VALOR INVALIDO - DIGITE NOVAMENTE"
+            END-IF.
+
+       CONTAR-PAGAMENTOS.
+            MOVE ZERO TO WS-QTD-PAGTOS
+            OPEN INPUT PAGTOS
+            IF WS-FS-PAGTOS = "00" THEN
+                PERFORM LER-PROXIMO-PAGTO
+                PERFORM SOMAR-PAGTO-CLIENTE UNTIL WS-FS-PAGTOS = "10"
+                CLOSE PAGTOS
+            END-IF.
+
+       LER-PROXIMO-PAGTO.
+            READ PAGTOS
+                AT END
+                    MOVE "10" TO WS-FS-PAGTOS
+            END-READ.
+
+       SOMAR-PAGTO-CLIENTE.
+            IF WS-PGTO-TELEFONE = WS-TELEFONE THEN
+                ADD 1 TO WS-QTD-PAGTOS
+            END-IF
+            PERFORM LER-PROXIMO-PAGTO.
+
+       GRAVAR-PAGAMENTO.
+            OPEN EXTEND PAGTOS.
+            IF WS-FS-PAGTOS = "35" THEN
+                OPEN OUTPUT PAGTOS
+                CLOSE PAGTOS
+                OPEN EXTEND PAGTOS
+            END-IF
+            MOVE WS-TELEFONE    TO WS-PGTO-TELEFONE
+            ADD 1 WS-QTD-PAGTOS GIVING WS-PGTO-SEQ
+            ACCEPT WS-PGTO-DATA FROM DATE YYYYMMDD
+            MOVE WS-VALOR-PAGO  TO WS-PGTO-VALOR
+            MOVE WS-OPERADOR    TO WS-PGTO-OPERADOR
+            WRITE WS-REG-PGTO
+            CLOSE PAGTOS.
+
+       ATUALIZAR-CADASTRO.
+            ADD 1 TO WS-QTD-PAGTOS
+            MOVE WS-QTD-PAGTOS TO WS-PARC-PGS-MESTRE
+            IF WS-PARC-PGS-MESTRE >= WS-QTD-PARC-MESTRE THEN
+                SET WS-PG-MESTRE TO TRUE
+            ELSE
+                SET WS-N-PG-MESTRE TO TRUE
+            END-IF
+            REWRITE WS-REG-MESTRE.
+
+       FECHAR-ARQUIVOS.
+            CLOSE CADASTRO.
