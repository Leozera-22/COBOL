@@ -0,0 +1,111 @@
+      ******************************************************************
+      * Author: LEONARDO OLIVEIRA
+      * Date: 09/08/2026
+      * Purpose: EXPORTA CONTAS EM ATRASO PARA O LAYOUT DA AGENCIA DE
+      *          COBRANCA TERCEIRIZADA (ARQUIVO AGENCIA)
+      * Tectonics: cobc
+      * Modification History:
+      *   09/08/2026 - LO - Criacao.
+      *   09/08/2026 - LO - FD AGENCIA passa a copiar so o layout de
+      *                     remessa (AgenciaEnvio.cpy), em vez do
+      *                     copybook combinado que tambem trazia o
+      *                     registro de confirmacao.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPAGENC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADASTRO ASSIGN TO "CADASTRO"
+               ORGANIZATION INDEXED
+               ACCESS MODE SEQUENTIAL
+               RECORD KEY IS WS-TELEFONE-MESTRE
+               FILE STATUS IS WS-FS-CADASTRO.
+
+           SELECT AGENCIA ASSIGN TO "AGENCIA"
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS IS WS-FS-AGENCIA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADASTRO.
+           COPY "copybooks/ClienteReg.cpy".
+
+       FD  AGENCIA.
+           COPY "copybooks/AgenciaEnvio.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-CADASTRO   PIC XX.
+       77 WS-FS-AGENCIA    PIC XX.
+       77 WS-SW-FIM        PIC X VALUE "N".
+           88 WS-FIM-CADASTRO  VALUE "S".
+       77 WS-SW-ABERTO     PIC X VALUE "N".
+           88 WS-CADASTRO-ABERTO VALUE "S".
+       77 WS-DATA-SISTEMA  PIC 9(08).
+       77 WS-DIAS-ATRASO   PIC S9(05).
+       77 WS-QTD-ENVIADOS  PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM ABRIR-ARQUIVOS.
+            ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+
+            PERFORM LER-PROXIMO-CLIENTE.
+            PERFORM AVALIAR-CLIENTE UNTIL WS-FIM-CADASTRO.
+
+            DISPLAY "CONTAS ENVIADAS A AGENCIA: " WS-QTD-ENVIADOS.
+
+            PERFORM FECHAR-ARQUIVOS.
+            GOBACK.
+
+       ABRIR-ARQUIVOS.
+            OPEN INPUT CADASTRO.
+            IF WS-FS-CADASTRO = "00" THEN
+                SET WS-CADASTRO-ABERTO TO TRUE
+            ELSE
+                DISPLAY "CADASTRO INEXISTENTE OU VAZIO - "
+                        "NADA A EXPORTAR"
+                SET WS-FIM-CADASTRO TO TRUE
+            END-IF
+            OPEN OUTPUT AGENCIA.
+
+       LER-PROXIMO-CLIENTE.
+            IF NOT WS-FIM-CADASTRO THEN
+                READ CADASTRO NEXT RECORD
+                    AT END
+                        SET WS-FIM-CADASTRO TO TRUE
+                END-READ
+            END-IF.
+
+       AVALIAR-CLIENTE.
+            IF WS-DATA-VENCTO-MESTRE = ZEROS THEN
+                MOVE ZERO TO WS-DIAS-ATRASO
+            ELSE
+                COMPUTE WS-DIAS-ATRASO =
+                        FUNCTION INTEGER-OF-DATE(WS-DATA-SISTEMA)
+                      - FUNCTION INTEGER-OF-DATE(WS-DATA-VENCTO-MESTRE)
+            END-IF
+
+            IF WS-N-PG-MESTRE AND WS-DIAS-ATRASO > 0 THEN
+                PERFORM EXPORTAR-CLIENTE
+            END-IF
+
+            PERFORM LER-PROXIMO-CLIENTE.
+
+       EXPORTAR-CLIENTE.
+            MOVE WS-TELEFONE-MESTRE   TO WS-AGC-TELEFONE
+            MOVE WS-PRIM-NOME-MESTRE  TO WS-AGC-PRIM-NOME
+            MOVE WS-ULTM-NOME-MESTRE  TO WS-AGC-ULTM-NOME
+            COMPUTE WS-AGC-VLR-DEVIDO =
+                    (WS-QTD-PARC-MESTRE - WS-PARC-PGS-MESTRE)
+                  * WS-VLR-PARC-MESTRE + WS-JUROS-MESTRE
+            MOVE WS-DATA-VENCTO-MESTRE TO WS-AGC-DATA-VENCTO
+            WRITE WS-REG-AGC-ENVIO
+            ADD 1 TO WS-QTD-ENVIADOS.
+
+       FECHAR-ARQUIVOS.
+            IF WS-CADASTRO-ABERTO THEN
+                CLOSE CADASTRO
+            END-IF
+            CLOSE AGENCIA.
