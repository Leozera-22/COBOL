@@ -3,18 +3,54 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modification History:
+      *   09/08/2026 - LO - Convertido em menu principal do sistema de
+      *                     cobranca, chamando VARIAVEIS e os demais
+      *                     modulos por opcao.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIRSTPROGRAM.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       77 WS-NOME       PIC A(10).
+       77 WS-OPCAO PIC 9(01) VALUE 0.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            DISPLAY "DIGA SEU NOME: "
-            ACCEPT WS-NOME
-            DISPLAY "SALVE CAMARADA " WS-NOME
+            PERFORM EXIBIR-MENU UNTIL WS-OPCAO = 9
             STOP RUN.
+
+       EXIBIR-MENU.
+            DISPLAY "===================================="
+            DISPLAY " SISTEMA DE COBRANCA - MENU PRINCIPAL"
+            DISPLAY "===================================="
+            DISPLAY "1 - CADASTRAR DIVIDA"
+            DISPLAY "2 - CONSULTAR DIVIDA"
+            DISPLAY "3 - REGISTRAR PAGAMENTO"
+            DISPLAY "4 - RELATORIO DE ATRASO"
+            DISPLAY "5 - EXPORTAR PARA AGENCIA DE COBRANCA"
+            DISPLAY "6 - IMPORTAR CONFIRMACOES DA AGENCIA"
+            DISPLAY "9 - SAIR"
+            DISPLAY "INFORME A OPCAO DESEJADA: "
+            ACCEPT WS-OPCAO
+            PERFORM PROCESSAR-OPCAO.
+
+       PROCESSAR-OPCAO.
+            EVALUATE WS-OPCAO
+                WHEN 1
+                    CALL "VARIAVEIS"
+                WHEN 2
+                    CALL "CONSULTA"
+                WHEN 3
+                    CALL "PAGAMENTO"
+                WHEN 4
+                    CALL "RELATORIO"
+                WHEN 5
+                    CALL "EXPAGENC"
+                WHEN 6
+                    CALL "IMPAGENC"
+                WHEN 9
+                    DISPLAY "ENCERRANDO O SISTEMA..."
+                WHEN OTHER
+                    DISPLAY "OPCAO INVALIDA"
+            END-EVALUATE.
        END PROGRAM FIRSTPROGRAM.
