@@ -0,0 +1,145 @@
+      ******************************************************************
+      * Author: LEONARDO OLIVEIRA
+      * Date: 09/08/2026
+      * Purpose: CONSULTA DE CLIENTES NO CADASTRO MESTRE, POR TELEFONE
+      *          OU POR NOME
+      * Tectonics: cobc
+      * Modification History:
+      *   09/08/2026 - LO - Criacao.
+      *   09/08/2026 - LO - Busca por nome passa a comparar so o
+      *                     fragmento digitado contra os primeiros
+      *                     caracteres do nome (prefixo), em vez de
+      *                     exigir o campo de 5 posicoes inteiro igual.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSULTA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADASTRO ASSIGN TO "CADASTRO"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS WS-TELEFONE-MESTRE
+               FILE STATUS IS WS-FS-CADASTRO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADASTRO.
+           COPY "copybooks/ClienteReg.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-CADASTRO     PIC XX.
+       77 WS-SW-FIM          PIC X VALUE "N".
+           88 WS-FIM-CADASTRO  VALUE "S".
+       77 WS-SW-ABERTO       PIC X VALUE "N".
+           88 WS-CADASTRO-ABERTO VALUE "S".
+       77 WS-OPCAO-BUSCA     PIC 9(01).
+       77 WS-TELEFONE-BUSCA  PIC X(09).
+       77 WS-NOME-BUSCA      PIC X(05).
+       77 WS-NOME-BUSCA-TRIM PIC X(05).
+       77 WS-LEN-BUSCA       PIC 9(01).
+       77 WS-QTD-ENCONTRADOS PIC 9(03) VALUE 0.
+       77 WS-ED-TOTAL        PIC $$,$$$,$$9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "1 - BUSCAR POR TELEFONE"
+            DISPLAY "2 - BUSCAR POR NOME (5 PRIMEIROS/ULTIMOS "
+                    "CARACTERES)"
+            DISPLAY "INFORME A OPCAO: "
+            ACCEPT WS-OPCAO-BUSCA
+
+            PERFORM ABRIR-CADASTRO.
+
+            EVALUATE WS-OPCAO-BUSCA
+                WHEN 1
+                    PERFORM BUSCAR-POR-TELEFONE
+                WHEN 2
+                    PERFORM BUSCAR-POR-NOME
+                WHEN OTHER
+                    DISPLAY "OPCAO INVALIDA"
+            END-EVALUATE
+
+            IF WS-QTD-ENCONTRADOS = 0 THEN
+                DISPLAY "NENHUM CLIENTE ENCONTRADO"
+            END-IF
+
+            PERFORM FECHAR-CADASTRO.
+            GOBACK.
+
+       ABRIR-CADASTRO.
+            OPEN INPUT CADASTRO.
+            IF WS-FS-CADASTRO = "00" THEN
+                SET WS-CADASTRO-ABERTO TO TRUE
+            ELSE
+                DISPLAY "CADASTRO INEXISTENTE OU VAZIO"
+                SET WS-FIM-CADASTRO TO TRUE
+            END-IF.
+
+       BUSCAR-POR-TELEFONE.
+            DISPLAY "INFORME O TELEFONE: "
+            ACCEPT WS-TELEFONE-BUSCA
+            IF WS-CADASTRO-ABERTO THEN
+                MOVE WS-TELEFONE-BUSCA TO WS-TELEFONE-MESTRE
+                READ CADASTRO
+                    INVALID KEY
+                        CONTINUE
+                    NOT INVALID KEY
+                        PERFORM EXIBIR-CLIENTE
+                        ADD 1 TO WS-QTD-ENCONTRADOS
+                END-READ
+            END-IF.
+
+       BUSCAR-POR-NOME.
+            DISPLAY "INFORME O NOME OU PARTE DO NOME (ATE 5 "
+                    "CARACTERES): "
+            ACCEPT WS-NOME-BUSCA
+            MOVE FUNCTION TRIM(WS-NOME-BUSCA) TO WS-NOME-BUSCA-TRIM
+            COMPUTE WS-LEN-BUSCA =
+                    FUNCTION LENGTH(FUNCTION TRIM(WS-NOME-BUSCA))
+            IF WS-CADASTRO-ABERTO AND WS-LEN-BUSCA > 0 THEN
+                PERFORM LER-PROXIMO-CLIENTE
+                PERFORM AVALIAR-NOME-CLIENTE UNTIL WS-FIM-CADASTRO
+            END-IF.
+
+       LER-PROXIMO-CLIENTE.
+            IF NOT WS-FIM-CADASTRO THEN
+                READ CADASTRO NEXT RECORD
+                    AT END
+                        SET WS-FIM-CADASTRO TO TRUE
+                END-READ
+            END-IF.
+
+       AVALIAR-NOME-CLIENTE.
+            IF WS-PRIM-NOME-MESTRE(1:WS-LEN-BUSCA) =
+                       WS-NOME-BUSCA-TRIM(1:WS-LEN-BUSCA)
+               OR WS-ULTM-NOME-MESTRE(1:WS-LEN-BUSCA) =
+                       WS-NOME-BUSCA-TRIM(1:WS-LEN-BUSCA) THEN
+                PERFORM EXIBIR-CLIENTE
+                ADD 1 TO WS-QTD-ENCONTRADOS
+            END-IF
+            PERFORM LER-PROXIMO-CLIENTE.
+
+       EXIBIR-CLIENTE.
+            COMPUTE WS-ED-TOTAL =
+                    (WS-QTD-PARC-MESTRE - WS-PARC-PGS-MESTRE)
+                  * WS-VLR-PARC-MESTRE + WS-JUROS-MESTRE
+            DISPLAY "--------------------------------------------"
+            DISPLAY "TELEFONE: "    WS-TELEFONE-MESTRE
+            DISPLAY "NOME: "        WS-PRIM-NOME-MESTRE " "
+                                    WS-ULTM-NOME-MESTRE
+            DISPLAY "PARCELAS: "    WS-QTD-PARC-MESTRE
+                    " - PAGAS: "    WS-PARC-PGS-MESTRE
+            DISPLAY "VENCIMENTO PARCELA ABERTA: "
+                    WS-DATA-VENCTO-MESTRE
+            DISPLAY "FALTA PAGAR (COM JUROS): " WS-ED-TOTAL
+            IF WS-PG-MESTRE THEN
+                DISPLAY "SITUACAO: DIVIDA PAGA"
+            ELSE
+                DISPLAY "SITUACAO: DIVIDA NAO PAGA"
+            END-IF.
+
+       FECHAR-CADASTRO.
+            IF WS-CADASTRO-ABERTO THEN
+                CLOSE CADASTRO
+            END-IF.
