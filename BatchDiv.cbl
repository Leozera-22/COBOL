@@ -0,0 +1,233 @@
+      ******************************************************************
+      * Author: LEONARDO OLIVEIRA
+      * Date: 09/08/2026
+      * Purpose: FECHAMENTO NOTURNO - RECALCULA TOTAIS/JUROS DE TODA A
+      *          CARTEIRA DE CLIENTES E EMITE UM EXTRATO POR CLIENTE
+      * Tectonics: cobc
+      * Modification History:
+      *   09/08/2026 - LO - Criacao.
+      *   09/08/2026 - LO - Checkpoint a cada WS-CKPT-INTERVALO clientes
+      *                     (arquivo CKPTDIV) e reinicio a partir do
+      *                     ultimo telefone processado, via parametro
+      *                     RESTART na linha de comando/PARM da JCL.
+      *   09/08/2026 - LO - CKPTDIV passa a ser tratado como um log de
+      *                     checkpoints (grava por EXTEND, nunca como
+      *                     arquivo de um unico registro): a cada
+      *                     reinicio, REINICIAR-DO-CHECKPOINT le o
+      *                     arquivo ate o fim e usa o ULTIMO registro
+      *                     gravado, nao mais o primeiro.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHDIV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADASTRO ASSIGN TO "CADASTRO"
+               ORGANIZATION INDEXED
+               ACCESS MODE SEQUENTIAL
+               RECORD KEY IS WS-TELEFONE-MESTRE
+               FILE STATUS IS WS-FS-CADASTRO.
+
+           SELECT CKPT ASSIGN TO "CKPTDIV"
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS IS WS-FS-CKPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADASTRO.
+           COPY "copybooks/ClienteReg.cpy".
+
+       FD  CKPT.
+           COPY "copybooks/CheckpointReg.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-CADASTRO     PIC XX.
+       77 WS-SW-FIM          PIC X VALUE "N".
+           88 WS-FIM-CADASTRO  VALUE "S".
+       77 WS-SW-ABERTO       PIC X VALUE "N".
+           88 WS-CADASTRO-ABERTO VALUE "S".
+       77 WS-SW-FIM-CKPT     PIC X VALUE "N".
+           88 WS-FIM-CKPT      VALUE "S".
+       77 WS-SW-CKPT-ACHADO  PIC X VALUE "N".
+           88 WS-CKPT-ACHADO   VALUE "S".
+       77 WS-CKPT-TELEFONE-ULT PIC X(09).
+       77 WS-CKPT-CONTADOR-ULT PIC 9(05).
+       77 WS-DATA-SISTEMA    PIC 9(08).
+       77 WS-DIAS-ATRASO     PIC S9(05).
+       77 WS-MESES-ATRASO    PIC 9(03).
+       77 WS-TAXA-JUROS-MES  PIC 9(01)V99 VALUE 2.50.
+       77 WS-VLR-TOTAL       PIC 9(08)V99.
+       77 WS-VLR-PAGO        PIC 9(08)V99.
+       77 WS-VLR-RESTANTE    PIC 9(08)V99.
+       77 WS-ED-TOTAL        PIC $$,$$$,$$9.99.
+       77 WS-ED-PAGO         PIC $$,$$$,$$9.99.
+       77 WS-ED-RESTANTE     PIC $$,$$$,$$9.99.
+       77 WS-ED-JUROS        PIC $$,$$$,$$9.99.
+       77 WS-QTD-PROCESSADOS PIC 9(05) VALUE 0.
+       77 WS-FS-CKPT         PIC XX.
+       77 WS-PARM-RESTART    PIC X(20).
+       77 WS-CKPT-INTERVALO  PIC 9(03) VALUE 25.
+       77 WS-RESTO-CKPT      PIC 9(03).
+       77 WS-DUMMY-CKPT      PIC 9(05).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            ACCEPT WS-PARM-RESTART FROM COMMAND-LINE.
+            PERFORM ABRIR-CADASTRO.
+            ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+
+            IF WS-PARM-RESTART(1:7) = "RESTART" THEN
+                PERFORM REINICIAR-DO-CHECKPOINT
+            END-IF
+
+            PERFORM LER-PROXIMO-CLIENTE.
+            PERFORM PROCESSAR-CLIENTE UNTIL WS-FIM-CADASTRO.
+
+            IF WS-QTD-PROCESSADOS > 0 THEN
+                PERFORM GRAVAR-CHECKPOINT
+            END-IF
+
+            DISPLAY "=========================================="
+            DISPLAY "FECHAMENTO NOTURNO CONCLUIDO - CLIENTES "
+                    "PROCESSADOS: " WS-QTD-PROCESSADOS
+
+            PERFORM FECHAR-CADASTRO.
+            GOBACK.
+
+       ABRIR-CADASTRO.
+            OPEN I-O CADASTRO.
+            IF WS-FS-CADASTRO = "00" THEN
+                SET WS-CADASTRO-ABERTO TO TRUE
+            ELSE
+                DISPLAY "CADASTRO INEXISTENTE OU VAZIO - "
+                        "NADA A PROCESSAR"
+                SET WS-FIM-CADASTRO TO TRUE
+            END-IF.
+
+       LER-PROXIMO-CLIENTE.
+            IF NOT WS-FIM-CADASTRO THEN
+                READ CADASTRO NEXT RECORD
+                    AT END
+                        SET WS-FIM-CADASTRO TO TRUE
+                END-READ
+            END-IF.
+
+       PROCESSAR-CLIENTE.
+            COMPUTE WS-VLR-TOTAL =
+                    WS-QTD-PARC-MESTRE * WS-VLR-PARC-MESTRE
+            COMPUTE WS-VLR-PAGO =
+                    WS-PARC-PGS-MESTRE * WS-VLR-PARC-MESTRE
+            COMPUTE WS-VLR-RESTANTE = WS-VLR-TOTAL - WS-VLR-PAGO
+
+            PERFORM CALCULAR-JUROS-CLIENTE.
+
+            IF WS-VLR-RESTANTE NOT EQUAL ZEROS THEN
+                SET WS-N-PG-MESTRE TO TRUE
+            ELSE
+                SET WS-PG-MESTRE TO TRUE
+            END-IF
+
+            REWRITE WS-REG-MESTRE
+            PERFORM IMPRIMIR-EXTRATO-CLIENTE
+
+            ADD 1 TO WS-QTD-PROCESSADOS
+
+            DIVIDE WS-QTD-PROCESSADOS BY WS-CKPT-INTERVALO
+                GIVING WS-DUMMY-CKPT REMAINDER WS-RESTO-CKPT
+            IF WS-RESTO-CKPT = 0 THEN
+                PERFORM GRAVAR-CHECKPOINT
+            END-IF
+
+            PERFORM LER-PROXIMO-CLIENTE.
+
+       REINICIAR-DO-CHECKPOINT.
+            OPEN INPUT CKPT.
+            IF WS-FS-CKPT = "00" THEN
+                PERFORM LER-PROXIMO-CKPT
+                PERFORM GUARDAR-ULTIMO-CKPT UNTIL WS-FIM-CKPT
+                CLOSE CKPT
+                IF WS-CKPT-ACHADO THEN
+                    MOVE WS-CKPT-TELEFONE-ULT TO WS-TELEFONE-MESTRE
+                    MOVE WS-CKPT-CONTADOR-ULT TO WS-QTD-PROCESSADOS
+                    START CADASTRO KEY IS GREATER THAN
+                          WS-TELEFONE-MESTRE
+                        INVALID KEY
+                            SET WS-FIM-CADASTRO TO TRUE
+                    END-START
+                    DISPLAY "REINICIANDO APOS O TELEFONE: "
+                            WS-CKPT-TELEFONE-ULT
+                ELSE
+                    DISPLAY "CHECKPOINT VAZIO - INICIANDO DO ZERO"
+                END-IF
+            ELSE
+                DISPLAY "NENHUM CHECKPOINT ENCONTRADO - "
+                        "INICIANDO DO ZERO"
+            END-IF.
+
+       LER-PROXIMO-CKPT.
+            READ CKPT
+                AT END
+                    SET WS-FIM-CKPT TO TRUE
+            END-READ.
+
+       GUARDAR-ULTIMO-CKPT.
+            MOVE WS-CKPT-TELEFONE TO WS-CKPT-TELEFONE-ULT
+            MOVE WS-CKPT-CONTADOR TO WS-CKPT-CONTADOR-ULT
+            SET WS-CKPT-ACHADO TO TRUE
+            PERFORM LER-PROXIMO-CKPT.
+
+       GRAVAR-CHECKPOINT.
+            OPEN EXTEND CKPT.
+            IF WS-FS-CKPT = "35" THEN
+                OPEN OUTPUT CKPT
+                CLOSE CKPT
+                OPEN EXTEND CKPT
+            END-IF
+            MOVE WS-TELEFONE-MESTRE   TO WS-CKPT-TELEFONE
+            MOVE WS-QTD-PROCESSADOS   TO WS-CKPT-CONTADOR
+            WRITE WS-REG-CKPT
+            CLOSE CKPT.
+
+       CALCULAR-JUROS-CLIENTE.
+            MOVE ZERO TO WS-JUROS-MESTRE
+            IF WS-DATA-VENCTO-MESTRE = ZEROS THEN
+                MOVE ZERO TO WS-DIAS-ATRASO
+            ELSE
+                COMPUTE WS-DIAS-ATRASO =
+                        FUNCTION INTEGER-OF-DATE(WS-DATA-SISTEMA)
+                      - FUNCTION INTEGER-OF-DATE(WS-DATA-VENCTO-MESTRE)
+            END-IF
+
+            IF WS-DIAS-ATRASO > 0 THEN
+                COMPUTE WS-MESES-ATRASO = (WS-DIAS-ATRASO + 29) / 30
+                COMPUTE WS-JUROS-MESTRE ROUNDED =
+                        WS-VLR-RESTANTE * (WS-TAXA-JUROS-MES / 100)
+                      * WS-MESES-ATRASO
+                ADD WS-JUROS-MESTRE TO WS-VLR-RESTANTE
+            END-IF.
+
+       IMPRIMIR-EXTRATO-CLIENTE.
+            MOVE WS-VLR-TOTAL     TO WS-ED-TOTAL
+            MOVE WS-VLR-PAGO      TO WS-ED-PAGO
+            MOVE WS-VLR-RESTANTE  TO WS-ED-RESTANTE
+            MOVE WS-JUROS-MESTRE  TO WS-ED-JUROS
+
+            DISPLAY "--------------------------------------------"
+            DISPLAY "CLIENTE: " WS-PRIM-NOME-MESTRE " "
+                    WS-ULTM-NOME-MESTRE
+            DISPLAY "TELEFONE: "            WS-TELEFONE-MESTRE
+            DISPLAY "VALOR TOTAL DA DIVIDA: " WS-ED-TOTAL
+            DISPLAY "VALOR PAGO ATE AGORA: "  WS-ED-PAGO
+            DISPLAY "JUROS DE ATRASO: "       WS-ED-JUROS
+            DISPLAY "FALTA PAGAR: "           WS-ED-RESTANTE
+            IF WS-PG-MESTRE THEN
+                DISPLAY "SITUACAO: DIVIDA PAGA"
+            ELSE
+                DISPLAY "SITUACAO: DIVIDA NAO PAGA"
+            END-IF.
+
+       FECHAR-CADASTRO.
+            IF WS-CADASTRO-ABERTO THEN
+                CLOSE CADASTRO
+            END-IF.
